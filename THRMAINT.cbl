@@ -0,0 +1,260 @@
+000100*-----------------------------------------------------------------
+000200* THRMAINT -- THRESHOLD CONTROL FILE MAINTENANCE
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. THRMAINT.
+000600 AUTHOR. DATA PROCESSING DEPT.
+000700 INSTALLATION. MAIN STREET BATCH CENTER.
+000800 DATE-WRITTEN. 08/09/26.
+000900 DATE-COMPILED.
+001000 SECURITY. NONE.
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300* MM/DD/YY  INIT  DESCRIPTION
+001400* --------  ----  -------------------------------------------
+001500* 08/09/26  DLM   ORIGINAL PROGRAM -- BATCH-MAINTAINED PARAMETER
+001600*                 FILE SO OPS CAN CHANGE THE CLASSIFICATION
+001700*                 THRESHOLDS IFTHENELSEIF READS WITHOUT A
+001800*                 PROGRAMMER RECOMPILING AND REDEPLOYING IT.
+001900*                 EVERY CHANGE IS LOGGED TO CHGLOG.
+001950* 08/09/26  DLM   VALIDATE LOW < HIGH BEFORE APPLYING A CHANGE,
+001960*                 LOGGING REJECTED TRANSACTIONS TO CHGLOG RATHER
+001970*                 THAN SILENTLY CORRUPTING THE CONTROL RECORD.
+001980*                 ADDED FILE STATUS CHECKS ON OPEN AND FIXED THE
+001990*                 TRANSACTION RECORD FILLER TO MATCH THE 80-BYTE
+001995*                 RECORD LENGTH.
+002000*-----------------------------------------------------------------
+002100 
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER. IBM-370.
+002500 OBJECT-COMPUTER. IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT THRMAINT-TXN ASSIGN TO THRMTXN
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS WS-THRMAINT-TXN-STATUS.
+003100     SELECT THRESH-CTL   ASSIGN TO THRSHCTL
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS WS-THRESH-CTL-STATUS.
+003400     SELECT CHGLOG        ASSIGN TO CHGLOG
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-CHGLOG-STATUS.
+003700 
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000*-------------------------------------------------------------
+004100* THRMAINT-TXN -- ONE RECORD PER REQUESTED THRESHOLD CHANGE
+004200*-------------------------------------------------------------
+004300 FD  THRMAINT-TXN
+004400     RECORD CONTAINS 80 CHARACTERS
+004500     DATA RECORD IS THRMAINT-TXN-RECORD.
+004600 01  THRMAINT-TXN-RECORD.
+004700     05  TX-NEW-LOW-THRESHOLD   PIC 9(02).
+004800     05  TX-NEW-HIGH-THRESHOLD  PIC 9(02).
+004900     05  TX-USER-ID             PIC X(08).
+005000     05  FILLER                 PIC X(68).
+005100 
+005200*-------------------------------------------------------------
+005300* THRESH-CTL -- CLASSIFICATION CUTOFF CONTROL FILE (1 RECORD)
+005400* KEPT AS A FLAT PIC X(80) HERE -- SEE WS-THRESH-CTL-DETAIL FOR
+005500* THE NAMED FIELDS (COPYBOOK THRCTLC).
+005600*-------------------------------------------------------------
+005700 FD  THRESH-CTL
+005800     RECORD CONTAINS 80 CHARACTERS
+005900     DATA RECORD IS THRESH-CTL-RECORD.
+006000 01  THRESH-CTL-RECORD          PIC X(80).
+006100 
+006200*-------------------------------------------------------------
+006300* CHGLOG -- AUDIT TRAIL OF EVERY THRESHOLD CHANGE APPLIED
+006400*-------------------------------------------------------------
+006500 FD  CHGLOG
+006600     RECORD CONTAINS 80 CHARACTERS
+006700     DATA RECORD IS CHGLOG-RECORD.
+006800 01  CHGLOG-RECORD               PIC X(80).
+006900 
+007000 WORKING-STORAGE SECTION.
+007100 01  WS-THRMAINT-TXN-EOF-SW       PIC X(01) VALUE "N".
+007200     88  THRMAINT-TXN-EOF                   VALUE "Y".
+007300 
+007400 01  WS-THRMAINT-TXN-STATUS       PIC X(02).
+007500 01  WS-THRESH-CTL-STATUS         PIC X(02).
+007600 01  WS-CHGLOG-STATUS             PIC X(02).
+007650
+007660 01  WS-FATAL-FILE-ID             PIC X(08).
+007670 01  WS-FATAL-FILE-STATUS         PIC X(02).
+007700
+007800 01  WS-CURRENT-DATE               PIC 9(08).
+007900 01  WS-CURRENT-TIME               PIC 9(08).
+007950
+007960 01  WS-TXN-VALID-SW               PIC X(01) VALUE "Y".
+007970     88  TXN-VALID                          VALUE "Y".
+007980     88  TXN-INVALID                        VALUE "N".
+008000 
+008100*-------------------------------------------------------------
+008200* THRESHOLD CONTROL RECORD -- NAMED FIELDS (COPYBOOK THRCTLC)
+008300* HOLDS THE CURRENT THRESHOLDS WHILE TRANSACTIONS ARE APPLIED,
+008400* AND IS WRITTEN BACK OUT AS THE NEW THRESH-CTL AT TERMINATION.
+008500*-------------------------------------------------------------
+008600 01  WS-THRESH-CTL-DETAIL.
+008700     COPY THRCTLC.
+008800 
+008900*-------------------------------------------------------------
+009000* CHGLOG -- NAMED FIELDS FOR THE CHANGE-LOG RECORD
+009100*-------------------------------------------------------------
+009200 01  WS-CHGLOG-DETAIL.
+009300     05  CL-OLD-LOW-THRESHOLD    PIC 9(02).
+009400     05  CL-OLD-HIGH-THRESHOLD   PIC 9(02).
+009500     05  CL-NEW-LOW-THRESHOLD    PIC 9(02).
+009600     05  CL-NEW-HIGH-THRESHOLD   PIC 9(02).
+009700     05  CL-USER-ID              PIC X(08).
+009800     05  CL-CHANGE-DATE          PIC 9(08).
+009900     05  CL-CHANGE-TIME          PIC 9(08).
+009950     05  CL-TXN-STATUS           PIC X(08).
+010000     05  FILLER                  PIC X(40) VALUE SPACES.
+010100 
+010200 PROCEDURE DIVISION.
+010300*-----------------------------------------------------------------
+010400* 0000-MAINLINE
+010500*-----------------------------------------------------------------
+010600 0000-MAINLINE.
+010700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+010800     PERFORM 2000-PROCESS-TXN THRU 2000-EXIT
+010900         UNTIL THRMAINT-TXN-EOF.
+011000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011100     STOP RUN.
+011200 
+011300*-----------------------------------------------------------------
+011400* 1000-INITIALIZE -- LOAD CURRENT THRESHOLDS, OPEN TXN AND LOG
+011500*-----------------------------------------------------------------
+011600 1000-INITIALIZE.
+011700     OPEN INPUT  THRMAINT-TXN.
+011710     IF WS-THRMAINT-TXN-STATUS NOT = "00"
+011720         MOVE "THRMTXN"  TO WS-FATAL-FILE-ID
+011730         MOVE WS-THRMAINT-TXN-STATUS TO WS-FATAL-FILE-STATUS
+011740         GO TO 1000-FATAL-EXIT
+011750     END-IF.
+011800     OPEN INPUT  THRESH-CTL.
+011900     PERFORM 1100-READ-THRESH-CTL THRU 1100-EXIT.
+012000     OPEN OUTPUT CHGLOG.
+012010     IF WS-CHGLOG-STATUS NOT = "00"
+012020         MOVE "CHGLOG"   TO WS-FATAL-FILE-ID
+012030         MOVE WS-CHGLOG-STATUS TO WS-FATAL-FILE-STATUS
+012040         GO TO 1000-FATAL-EXIT
+012050     END-IF.
+012060     GO TO 1000-EXIT.
+012070 1000-FATAL-EXIT.
+012080     DISPLAY "THRMAINT - UNABLE TO OPEN " WS-FATAL-FILE-ID
+012090         " FILE STATUS " WS-FATAL-FILE-STATUS.
+012095     MOVE 16 TO RETURN-CODE.
+012099     STOP RUN.
+012100 1000-EXIT.
+012200     EXIT.
+012300 
+012400 1100-READ-THRESH-CTL.
+012450     MOVE SPACES TO WS-THRESH-CTL-DETAIL.
+012500     MOVE 5  TO TC-LOW-THRESHOLD.
+012600     MOVE 10 TO TC-HIGH-THRESHOLD.
+012700     MOVE SPACES TO TC-LAST-CHANGE-USER.
+012800     MOVE ZERO TO TC-LAST-CHANGE-DATE.
+012900     MOVE ZERO TO TC-LAST-CHANGE-TIME.
+013000     IF WS-THRESH-CTL-STATUS = "00"
+013100         READ THRESH-CTL INTO WS-THRESH-CTL-DETAIL
+013200             AT END
+013300                 MOVE 5  TO TC-LOW-THRESHOLD
+013400                 MOVE 10 TO TC-HIGH-THRESHOLD
+013500         END-READ
+013600         CLOSE THRESH-CTL
+013700     END-IF.
+013800 1100-EXIT.
+013900     EXIT.
+014000 
+014100*-----------------------------------------------------------------
+014200* 2000-PROCESS-TXN -- APPLY ONE THRESHOLD CHANGE TRANSACTION
+014300*-----------------------------------------------------------------
+014400 2000-PROCESS-TXN.
+014500     PERFORM 2100-READ-TXN THRU 2100-EXIT.
+014600     IF NOT THRMAINT-TXN-EOF
+014610         PERFORM 2150-VALIDATE-TXN THRU 2150-EXIT
+014620         IF TXN-VALID
+014630             PERFORM 2200-APPLY-CHANGE THRU 2200-EXIT
+014640         ELSE
+014650             PERFORM 2250-REJECT-TXN THRU 2250-EXIT
+014660         END-IF
+014800         PERFORM 2300-WRITE-CHGLOG THRU 2300-EXIT
+014900     END-IF.
+015000 2000-EXIT.
+015100     EXIT.
+015200
+015300 2100-READ-TXN.
+015400     READ THRMAINT-TXN
+015500         AT END
+015600             SET THRMAINT-TXN-EOF TO TRUE
+015700     END-READ.
+015800 2100-EXIT.
+015900     EXIT.
+015950
+015960*-----------------------------------------------------------------
+015970* 2150-VALIDATE-TXN -- LOW THRESHOLD MUST BE LESS THAN HIGH
+015980*-----------------------------------------------------------------
+015990 2150-VALIDATE-TXN.
+015995     SET TXN-VALID TO TRUE.
+015996     IF TX-NEW-LOW-THRESHOLD NOT < TX-NEW-HIGH-THRESHOLD
+015997         SET TXN-INVALID TO TRUE
+015998     END-IF.
+015999 2150-EXIT.
+016000     EXIT.
+016100 2200-APPLY-CHANGE.
+016200     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+016300     ACCEPT WS-CURRENT-TIME FROM TIME.
+016400     MOVE TC-LOW-THRESHOLD       TO CL-OLD-LOW-THRESHOLD.
+016500     MOVE TC-HIGH-THRESHOLD      TO CL-OLD-HIGH-THRESHOLD.
+016600     MOVE TX-NEW-LOW-THRESHOLD   TO TC-LOW-THRESHOLD.
+016700     MOVE TX-NEW-HIGH-THRESHOLD  TO TC-HIGH-THRESHOLD.
+016800     MOVE TX-USER-ID             TO TC-LAST-CHANGE-USER.
+016900     MOVE WS-CURRENT-DATE        TO TC-LAST-CHANGE-DATE.
+017000     MOVE WS-CURRENT-TIME        TO TC-LAST-CHANGE-TIME.
+017050     MOVE "APPLIED"              TO CL-TXN-STATUS.
+017100 2200-EXIT.
+017200     EXIT.
+017250
+017260*-----------------------------------------------------------------
+017270* 2250-REJECT-TXN -- LOG THE ATTEMPT BUT LEAVE THRESH-CTL ALONE
+017280*-----------------------------------------------------------------
+017290 2250-REJECT-TXN.
+017300     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+017310     ACCEPT WS-CURRENT-TIME FROM TIME.
+017320     MOVE TC-LOW-THRESHOLD       TO CL-OLD-LOW-THRESHOLD.
+017330     MOVE TC-HIGH-THRESHOLD      TO CL-OLD-HIGH-THRESHOLD.
+017340     MOVE "REJECTED"             TO CL-TXN-STATUS.
+017350     DISPLAY "THRMAINT - REJECTED TXN FOR " TX-USER-ID
+017360         ", LOW " TX-NEW-LOW-THRESHOLD
+017370         " NOT LESS THAN HIGH " TX-NEW-HIGH-THRESHOLD.
+017380 2250-EXIT.
+017390     EXIT.
+017395
+017400 2300-WRITE-CHGLOG.
+017500     MOVE TC-LOW-THRESHOLD       TO CL-NEW-LOW-THRESHOLD.
+017600     MOVE TC-HIGH-THRESHOLD      TO CL-NEW-HIGH-THRESHOLD.
+017700     MOVE TX-USER-ID             TO CL-USER-ID.
+017800     MOVE WS-CURRENT-DATE        TO CL-CHANGE-DATE.
+017900     MOVE WS-CURRENT-TIME        TO CL-CHANGE-TIME.
+018000     WRITE CHGLOG-RECORD FROM WS-CHGLOG-DETAIL.
+018100 2300-EXIT.
+018200     EXIT.
+018300 
+018400*-----------------------------------------------------------------
+018500* 9000-TERMINATE -- REWRITE THRESH-CTL WITH THE FINAL VALUES
+018600*-----------------------------------------------------------------
+018700 9000-TERMINATE.
+018800     CLOSE THRMAINT-TXN CHGLOG.
+018900     OPEN OUTPUT THRESH-CTL.
+018910     IF WS-THRESH-CTL-STATUS NOT = "00"
+018920         MOVE "THRSHCTL" TO WS-FATAL-FILE-ID
+018930         MOVE WS-THRESH-CTL-STATUS TO WS-FATAL-FILE-STATUS
+018940         GO TO 1000-FATAL-EXIT
+018950     END-IF.
+019000     WRITE THRESH-CTL-RECORD FROM WS-THRESH-CTL-DETAIL.
+019100     CLOSE THRESH-CTL.
+019200 9000-EXIT.
+019300     EXIT.
