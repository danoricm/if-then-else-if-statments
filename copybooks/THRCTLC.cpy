@@ -0,0 +1,21 @@
+000100*-----------------------------------------------------------------
+000200* THRCTLC -- THRESHOLD CONTROL RECORD FIELDS
+000300*-----------------------------------------------------------------
+000400* FIELD LAYOUT FOR THE CLASSIFICATION CUTOFF VALUES SHARED BY
+000500* IFTHENELSEIF (READS) AND THRMAINT (READS AND REWRITES). THE
+000600* CALLER SUPPLIES THE 01-LEVEL -- COPY THIS UNDER A WS GROUP
+000700* WHEN THE RECORD WILL BE WRITTEN, SINCE THE FD RECORD ITSELF
+000800* IS A FLAT PIC X(80) AND IS INITIALIZED BY MOVE/FROM RATHER
+000900* THAN AN FD-LEVEL VALUE.
+001000*-----------------------------------------------------------------
+001100* MODIFICATION HISTORY
+001200* MM/DD/YY  INIT  DESCRIPTION
+001300* --------  ----  -------------------------------------------
+001400* 08/09/26  DLM   ORIGINAL COPYBOOK
+001500*-----------------------------------------------------------------
+001600     05  TC-LOW-THRESHOLD        PIC 9(02).
+001700     05  TC-HIGH-THRESHOLD       PIC 9(02).
+001800     05  TC-LAST-CHANGE-DATE     PIC 9(08).
+001900     05  TC-LAST-CHANGE-TIME     PIC 9(08).
+002000     05  TC-LAST-CHANGE-USER     PIC X(08).
+002100     05  FILLER                  PIC X(52).
