@@ -1,14 +1,512 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. IfThenElseIf.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 x PIC 99 VALUE 5.
-
-       PROCEDURE DIVISION.
-           IF x = 5 THEN
-               DISPLAY "x is 5"
-           ELSE IF x < 10 THEN
-               DISPLAY "x is less than 10"
-           END-IF.
-           STOP RUN.
+000100*-----------------------------------------------------------------
+000200* IFTHENELSEIF -- DAILY CLASSIFICATION BATCH DRIVER
+000300*-----------------------------------------------------------------
+000400 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. IFTELIF.
+000600 AUTHOR. DATA PROCESSING DEPT.
+000700 INSTALLATION. MAIN STREET BATCH CENTER.
+000800 DATE-WRITTEN. 01/14/98.
+000900 DATE-COMPILED.
+001000 SECURITY. NONE.
+001100*-----------------------------------------------------------------
+001200* MODIFICATION HISTORY
+001300* MM/DD/YY  INIT  DESCRIPTION
+001400* --------  ----  -------------------------------------------
+001500* 08/09/26  DLM   REPLACED HARDCODED X VALUE WITH A READ OF THE
+001600*                 DAILY THRESH-IN TRANSACTION FILE.
+001700* 08/09/26  DLM   ADDED A THIRD BRANCH SO VALUES OF 10 OR MORE
+001800*                 ARE EXPLICITLY CLASSIFIED INSTEAD OF FALLING
+001900*                 THROUGH WITH NO MESSAGE.
+002000* 08/09/26  DLM   CLASSIFICATION RESULT NOW WRITTEN TO THE
+002100*                 CLASS-RPT REPORT FILE (WITH HEADINGS) INSTEAD
+002200*                 OF JUST BEING DISPLAYED.
+002300* 08/09/26  DLM   RESTRUCTURED TO PERFORM UNTIL END OF FILE SO
+002400*                 EVERY RECORD ON THRESH-IN IS CLASSIFIED IN ONE
+002500*                 RUN INSTEAD OF JUST THE FIRST RECORD.
+002600* 08/09/26  DLM   ADDED AUDIT-OUT TRAIL OF EVERY CLASSIFICATION
+002700*                 DECISION (KEY, VALUE, BRANCH, TIMESTAMP).
+002800* 08/09/26  DLM   THRESHOLDS NOW READ FROM THRESH-CTL CONTROL
+002900*                 FILE (COPYBOOK THRCTLC) INSTEAD OF BEING
+003000*                 LITERALS 5 AND 10 IN THE PROCEDURE DIVISION.
+003100* 08/09/26  DLM   ADDED CHKPT-OUT/CHKPT-IN CHECKPOINT-RESTART SO
+003200*                 A RERUN RESUMES AFTER THE LAST COMMITTED
+003300*                 RECORD INSTEAD OF REPROCESSING THE WHOLE FILE.
+003400* 08/09/26  DLM   ADDED RECON-RPT COMPARING CLASSIFICATION BUCKET
+003500*                 COUNTS TO RECORDS READ, TO CATCH RECORDS
+003600*                 DROPPED OR SKIPPED DURING THE RUN.
+003650* 08/09/26  DLM   HARDENED FILE OPENS WITH STATUS CHECKS, MADE
+003660*                 THE RECON-RPT READ COUNT INDEPENDENT OF THE
+003670*                 CLASSIFY BUCKETS, AND MADE THE CHECKPOINT
+003680*                 RECORD COUNT AN ABSOLUTE POSITION IN THRESH-IN.
+003685* 08/09/26  DLM   ADDED A NON-NUMERIC X VALUE CHECK SO A
+003686*                 MALFORMED THRESH-IN RECORD IS FLAGGED INSTEAD
+003687*                 OF FALLING INTO THE HIGH-OR-GREATER BUCKET,
+003688*                 GIVING RECON-RPT A REAL DROP TO DETECT.
+003700*-----------------------------------------------------------------
+003800 
+003900 ENVIRONMENT DIVISION.
+004000 CONFIGURATION SECTION.
+004100 SOURCE-COMPUTER. IBM-370.
+004200 OBJECT-COMPUTER. IBM-370.
+004300 INPUT-OUTPUT SECTION.
+004400 FILE-CONTROL.
+004500     SELECT THRESH-IN  ASSIGN TO THRSHIN
+004600         ORGANIZATION IS SEQUENTIAL
+004700         FILE STATUS IS WS-THRESH-IN-STATUS.
+004800     SELECT THRESH-CTL ASSIGN TO THRSHCTL
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS WS-THRESH-CTL-STATUS.
+005100     SELECT CLASS-RPT  ASSIGN TO CLASSRPT
+005200         ORGANIZATION IS SEQUENTIAL
+005300         FILE STATUS IS WS-CLASS-RPT-STATUS.
+005400     SELECT AUDIT-OUT  ASSIGN TO AUDITOUT
+005500         ORGANIZATION IS SEQUENTIAL
+005600         FILE STATUS IS WS-AUDIT-OUT-STATUS.
+005700     SELECT CHKPT-OUT  ASSIGN TO CHKPTOUT
+005800         ORGANIZATION IS SEQUENTIAL
+005900         FILE STATUS IS WS-CHKPT-OUT-STATUS.
+006000     SELECT CHKPT-IN   ASSIGN TO CHKPTIN
+006100         ORGANIZATION IS SEQUENTIAL
+006200         FILE STATUS IS WS-CHKPT-IN-STATUS.
+006300     SELECT RECON-RPT  ASSIGN TO RECONRPT
+006400         ORGANIZATION IS SEQUENTIAL
+006500         FILE STATUS IS WS-RECON-RPT-STATUS.
+006600 
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900*-------------------------------------------------------------
+007000* THRESH-IN -- DAILY TRANSACTION EXTRACT OF VALUES TO CLASSIFY
+007100*-------------------------------------------------------------
+007200 FD  THRESH-IN
+007300     RECORD CONTAINS 80 CHARACTERS
+007400     DATA RECORD IS THRESH-IN-RECORD.
+007500 01  THRESH-IN-RECORD.
+007600     05  TI-RECORD-KEY           PIC 9(06).
+007700     05  TI-X-VALUE              PIC 9(02).
+007800     05  FILLER                  PIC X(72).
+007900 
+008000*-------------------------------------------------------------
+008100* THRESH-CTL -- CLASSIFICATION CUTOFF CONTROL FILE (1 RECORD)
+008200* KEPT AS A FLAT PIC X(80) HERE -- SEE WS-THRESH-CTL-DETAIL FOR
+008300* THE NAMED FIELDS (COPYBOOK THRCTLC).
+008400*-------------------------------------------------------------
+008500 FD  THRESH-CTL
+008600     RECORD CONTAINS 80 CHARACTERS
+008700     DATA RECORD IS THRESH-CTL-RECORD.
+008800 01  THRESH-CTL-RECORD          PIC X(80).
+008900 
+009000*-------------------------------------------------------------
+009100* CLASS-RPT -- DAILY CLASSIFICATION REPORT
+009200*-------------------------------------------------------------
+009300 FD  CLASS-RPT
+009400     RECORD CONTAINS 80 CHARACTERS
+009500     DATA RECORD IS CLASS-RPT-RECORD.
+009600 01  CLASS-RPT-RECORD           PIC X(80).
+009700 
+009800*-------------------------------------------------------------
+009900* AUDIT-OUT -- TRAIL OF EVERY CLASSIFICATION DECISION MADE
+010000* KEPT AS A FLAT PIC X(80) HERE -- SEE WS-AUDIT-DETAIL FOR THE
+010100* NAMED FIELDS.
+010200*-------------------------------------------------------------
+010300 FD  AUDIT-OUT
+010400     RECORD CONTAINS 80 CHARACTERS
+010500     DATA RECORD IS AUDIT-RECORD.
+010600 01  AUDIT-RECORD                PIC X(80).
+010700 
+010800*-------------------------------------------------------------
+010900* CHKPT-OUT -- CHECKPOINTS WRITTEN EVERY N RECORDS THIS RUN
+011000* CHKPT-IN  -- LAST RUNS CHECKPOINTS, READ BACK ON RESTART
+011100* BOTH KEPT AS FLAT PIC X(80) -- SEE WS-CHKPT-DETAIL AND
+011200* WS-CHKPT-IN-DETAIL FOR THE NAMED FIELDS.
+011300*-------------------------------------------------------------
+011400 FD  CHKPT-OUT
+011500     RECORD CONTAINS 80 CHARACTERS
+011600     DATA RECORD IS CHKPT-RECORD.
+011700 01  CHKPT-RECORD                PIC X(80).
+011800 
+011900 FD  CHKPT-IN
+012000     RECORD CONTAINS 80 CHARACTERS
+012100     DATA RECORD IS CHKPT-IN-RECORD.
+012200 01  CHKPT-IN-RECORD             PIC X(80).
+012300 
+012400*-------------------------------------------------------------
+012500* RECON-RPT -- BUCKET COUNTS RECONCILED AGAINST RECORDS READ
+012600*-------------------------------------------------------------
+012700 FD  RECON-RPT
+012800     RECORD CONTAINS 80 CHARACTERS
+012900     DATA RECORD IS RECON-RPT-RECORD.
+013000 01  RECON-RPT-RECORD            PIC X(80).
+013100 
+013200 WORKING-STORAGE SECTION.
+013300 01  WS-THRESH-IN-EOF-SW          PIC X(01) VALUE "N".
+013400     88  THRESH-IN-EOF                      VALUE "Y".
+013500 01  WS-CHKPT-IN-EOF-SW           PIC X(01) VALUE "N".
+013600     88  CHKPT-IN-EOF                       VALUE "Y".
+013700 
+013800 01  WS-THRESH-IN-STATUS          PIC X(02).
+013900 01  WS-THRESH-CTL-STATUS         PIC X(02).
+014000 01  WS-CLASS-RPT-STATUS          PIC X(02).
+014100 01  WS-AUDIT-OUT-STATUS          PIC X(02).
+014200 01  WS-CHKPT-OUT-STATUS          PIC X(02).
+014300 01  WS-CHKPT-IN-STATUS           PIC X(02).
+014400 01  WS-RECON-RPT-STATUS          PIC X(02).
+014450
+014460 01  WS-FATAL-FILE-ID             PIC X(08).
+014470 01  WS-FATAL-FILE-STATUS         PIC X(02).
+014500
+014600 01  WS-BRANCH-CODE                PIC X(01).
+014700     88  WS-BRANCH-EQUAL                    VALUE "1".
+014800     88  WS-BRANCH-LOW                      VALUE "2".
+014900     88  WS-BRANCH-HIGH                     VALUE "3".
+014950     88  WS-BRANCH-INVALID                  VALUE "9".
+015000 
+015100 01  WS-CURRENT-DATE               PIC 9(08).
+015200 01  WS-CURRENT-TIME               PIC 9(08).
+015300 
+015400*-------------------------------------------------------------
+015500* COUNTERS
+015600*-------------------------------------------------------------
+015700 01  WS-COUNTERS.
+015800     05  WS-RECORDS-CLASSIFIED   PIC 9(06) COMP VALUE ZERO.
+015850     05  WS-RECORDS-READ         PIC 9(06) COMP VALUE ZERO.
+015900     05  WS-RECORDS-SKIPPED      PIC 9(06) COMP VALUE ZERO.
+016000     05  WS-CHECKPOINT-INTERVAL  PIC 9(06) COMP VALUE 100.
+016100     05  WS-RESTART-SKIP-COUNT   PIC 9(06) COMP VALUE ZERO.
+016150     05  WS-ABSOLUTE-COUNT       PIC 9(06) COMP VALUE ZERO.
+016200     05  WS-CKPT-QUOTIENT        PIC 9(06) COMP VALUE ZERO.
+016300     05  WS-CKPT-REMAINDER       PIC 9(06) COMP VALUE ZERO.
+016400     05  WS-BUCKET-EQUAL-CNT     PIC 9(06) COMP VALUE ZERO.
+016500     05  WS-BUCKET-LOW-CNT       PIC 9(06) COMP VALUE ZERO.
+016600     05  WS-BUCKET-HIGH-CNT      PIC 9(06) COMP VALUE ZERO.
+016700     05  WS-BUCKET-TOTAL-CNT     PIC 9(06) COMP VALUE ZERO.
+016750     05  WS-TOTAL-PHYSICAL-READS PIC 9(06) COMP VALUE ZERO.
+016800     05  WS-VARIANCE-CNT         PIC S9(06) COMP VALUE ZERO.
+016900 
+017000*-------------------------------------------------------------
+017100* THRESHOLD CONTROL RECORD -- NAMED FIELDS (COPYBOOK THRCTLC)
+017200*-------------------------------------------------------------
+017300 01  WS-THRESH-CTL-DETAIL.
+017400     COPY THRCTLC.
+017500 
+017600*-------------------------------------------------------------
+017700* CLASS-RPT PRINT LINES
+017800*-------------------------------------------------------------
+017900 01  WS-CLASS-RPT-HEADING-1.
+018000     05  FILLER                  PIC X(24)
+018100         VALUE "CLASSIFICATION REPORT".
+018200     05  FILLER                  PIC X(56) VALUE SPACES.
+018300 
+018400 01  WS-CLASS-RPT-HEADING-2.
+018500     05  FILLER                  PIC X(08) VALUE "REC KEY".
+018600     05  FILLER                  PIC X(02) VALUE SPACES.
+018700     05  FILLER                  PIC X(07) VALUE "X-VALUE".
+018800     05  FILLER                  PIC X(03) VALUE SPACES.
+018900     05  FILLER                  PIC X(30) VALUE "CLASSIFICATION".
+019000     05  FILLER                  PIC X(30) VALUE SPACES.
+019100 
+019200 01  WS-CLASS-RPT-DETAIL.
+019300     05  WS-D-RECORD-KEY         PIC ZZZZZ9.
+019400     05  FILLER                  PIC X(04) VALUE SPACES.
+019500     05  WS-D-X-VALUE            PIC Z9.
+019600     05  FILLER                  PIC X(08) VALUE SPACES.
+019700     05  WS-D-CLASS-TEXT         PIC X(30).
+019800     05  FILLER                  PIC X(30) VALUE SPACES.
+019900 
+020000 01  WS-CLASS-TEXT                PIC X(30).
+020100 
+020200*-------------------------------------------------------------
+020300* AUDIT-OUT PRINT LINE -- NAMED FIELDS FOR THE AUDIT RECORD
+020400*-------------------------------------------------------------
+020500 01  WS-AUDIT-DETAIL.
+020600     05  AU-RECORD-KEY           PIC 9(06).
+020700     05  AU-X-VALUE              PIC 9(02).
+020800     05  AU-BRANCH-CODE          PIC X(01).
+020900     05  AU-TIMESTAMP-DATE       PIC 9(08).
+021000     05  AU-TIMESTAMP-TIME       PIC 9(08).
+021100     05  FILLER                  PIC X(55) VALUE SPACES.
+021200 
+021300*-------------------------------------------------------------
+021400* CHKPT-OUT/CHKPT-IN -- NAMED FIELDS FOR THE CHECKPOINT RECORD
+021500*-------------------------------------------------------------
+021600 01  WS-CHKPT-DETAIL.
+021700     05  CK-LAST-KEY-PROCESSED   PIC 9(06).
+021800     05  CK-RECORD-COUNT         PIC 9(06).
+021900     05  FILLER                  PIC X(68) VALUE SPACES.
+022000 
+022100 01  WS-CHKPT-IN-DETAIL.
+022200     05  CKI-LAST-KEY-PROCESSED  PIC 9(06).
+022300     05  CKI-RECORD-COUNT        PIC 9(06).
+022400     05  FILLER                  PIC X(68).
+022500 
+022600*-------------------------------------------------------------
+022700* RECON-RPT PRINT LINES
+022800*-------------------------------------------------------------
+022900 01  WS-RECON-RPT-HEADING-1.
+023000     05  FILLER                  PIC X(26)
+023100         VALUE "RECONCILIATION REPORT".
+023200     05  FILLER                  PIC X(54) VALUE SPACES.
+023300 
+023400 01  WS-RECON-RPT-DETAIL.
+023500     05  WS-RD-LABEL             PIC X(37).
+023600     05  FILLER                  PIC X(05) VALUE SPACES.
+023700     05  WS-RD-COUNT             PIC ---,--9.
+023800     05  FILLER                  PIC X(31) VALUE SPACES.
+023900 
+024000 PROCEDURE DIVISION.
+024100*-----------------------------------------------------------------
+024200* 0000-MAINLINE
+024300*-----------------------------------------------------------------
+024400 0000-MAINLINE.
+024500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+024600     PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+024700         UNTIL THRESH-IN-EOF.
+024800     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+024900     STOP RUN.
+025000 
+025100*-----------------------------------------------------------------
+025200* 1000-INITIALIZE -- OPEN FILES, LOAD THRESHOLDS, HANDLE RESTART
+025300*-----------------------------------------------------------------
+025400 1000-INITIALIZE.
+025500     OPEN INPUT  THRESH-IN.
+025510     IF WS-THRESH-IN-STATUS NOT = "00"
+025520         MOVE "THRSHIN" TO WS-FATAL-FILE-ID
+025530         MOVE WS-THRESH-IN-STATUS TO WS-FATAL-FILE-STATUS
+025540         GO TO 1000-FATAL-EXIT
+025550     END-IF.
+025600     OPEN INPUT  THRESH-CTL.
+025700     OPEN OUTPUT CLASS-RPT.
+025710     IF WS-CLASS-RPT-STATUS NOT = "00"
+025720         MOVE "CLASSRPT" TO WS-FATAL-FILE-ID
+025730         MOVE WS-CLASS-RPT-STATUS TO WS-FATAL-FILE-STATUS
+025740         GO TO 1000-FATAL-EXIT
+025750     END-IF.
+025800     OPEN OUTPUT AUDIT-OUT.
+025810     IF WS-AUDIT-OUT-STATUS NOT = "00"
+025820         MOVE "AUDITOUT" TO WS-FATAL-FILE-ID
+025830         MOVE WS-AUDIT-OUT-STATUS TO WS-FATAL-FILE-STATUS
+025840         GO TO 1000-FATAL-EXIT
+025850     END-IF.
+025900     OPEN OUTPUT CHKPT-OUT.
+025910     IF WS-CHKPT-OUT-STATUS NOT = "00"
+025920         MOVE "CHKPTOUT" TO WS-FATAL-FILE-ID
+025930         MOVE WS-CHKPT-OUT-STATUS TO WS-FATAL-FILE-STATUS
+025940         GO TO 1000-FATAL-EXIT
+025950     END-IF.
+026000     OPEN INPUT  CHKPT-IN.
+026100     OPEN OUTPUT RECON-RPT.
+026110     IF WS-RECON-RPT-STATUS NOT = "00"
+026120         MOVE "RECONRPT" TO WS-FATAL-FILE-ID
+026130         MOVE WS-RECON-RPT-STATUS TO WS-FATAL-FILE-STATUS
+026140         GO TO 1000-FATAL-EXIT
+026150     END-IF.
+026200     PERFORM 1100-READ-THRESH-CTL THRU 1100-EXIT.
+026300     PERFORM 1200-CHECK-RESTART THRU 1200-EXIT.
+026400     IF WS-RESTART-SKIP-COUNT = ZERO
+026420         WRITE CLASS-RPT-RECORD FROM WS-CLASS-RPT-HEADING-1
+026440         WRITE CLASS-RPT-RECORD FROM WS-CLASS-RPT-HEADING-2
+026460     END-IF.
+026600     PERFORM 1400-SKIP-RESTART-RECORDS THRU 1400-EXIT.
+026650     GO TO 1000-EXIT.
+026660 1000-FATAL-EXIT.
+026670     DISPLAY "IFTHENELSEIF - UNABLE TO OPEN " WS-FATAL-FILE-ID
+026680         " FILE STATUS " WS-FATAL-FILE-STATUS.
+026690     MOVE 16 TO RETURN-CODE.
+026695     STOP RUN.
+026700 1000-EXIT.
+026800     EXIT.
+026900
+027000 1100-READ-THRESH-CTL.
+027100     MOVE 5  TO TC-LOW-THRESHOLD.
+027200     MOVE 10 TO TC-HIGH-THRESHOLD.
+027300     IF WS-THRESH-CTL-STATUS = "00"
+027400         READ THRESH-CTL INTO WS-THRESH-CTL-DETAIL
+027500             AT END
+027600                 MOVE 5  TO TC-LOW-THRESHOLD
+027700                 MOVE 10 TO TC-HIGH-THRESHOLD
+027800         END-READ
+027900         CLOSE THRESH-CTL
+028000     END-IF.
+028100 1100-EXIT.
+028200     EXIT.
+028300 
+028400 1200-CHECK-RESTART.
+028500     IF WS-CHKPT-IN-STATUS = "00"
+028600         PERFORM 1210-FIND-LAST-CHECKPOINT THRU 1210-EXIT
+028700         CLOSE CHKPT-IN
+028800     ELSE
+028900         MOVE ZERO TO WS-RESTART-SKIP-COUNT
+029000     END-IF.
+029100 1200-EXIT.
+029200     EXIT.
+029300 
+029400 1210-FIND-LAST-CHECKPOINT.
+029500     MOVE ZERO TO WS-RESTART-SKIP-COUNT.
+029600     PERFORM 1211-READ-CHKPT-IN THRU 1211-EXIT
+029700         UNTIL CHKPT-IN-EOF.
+029800 1210-EXIT.
+029900     EXIT.
+030000 
+030100 1211-READ-CHKPT-IN.
+030200     READ CHKPT-IN INTO WS-CHKPT-IN-DETAIL
+030300         AT END
+030400             SET CHKPT-IN-EOF TO TRUE
+030500         NOT AT END
+030600             MOVE CKI-RECORD-COUNT TO WS-RESTART-SKIP-COUNT
+030700     END-READ.
+030800 1211-EXIT.
+030900     EXIT.
+031000 
+031100 1400-SKIP-RESTART-RECORDS.
+031200     IF WS-RESTART-SKIP-COUNT > ZERO
+031300         PERFORM 1410-SKIP-ONE-RECORD THRU 1410-EXIT
+031400             WS-RESTART-SKIP-COUNT TIMES
+031500     END-IF.
+031600 1400-EXIT.
+031700     EXIT.
+031800 
+031900 1410-SKIP-ONE-RECORD.
+032000     READ THRESH-IN
+032100         AT END
+032200             SET THRESH-IN-EOF TO TRUE
+032300         NOT AT END
+032400             ADD 1 TO WS-RECORDS-SKIPPED
+032500     END-READ.
+032600 1410-EXIT.
+032700     EXIT.
+032800 
+032900 2000-PROCESS-FILE.
+033000     PERFORM 2100-READ-THRESH-IN THRU 2100-EXIT.
+033100     IF NOT THRESH-IN-EOF
+033200         PERFORM 2200-CLASSIFY-RECORD THRU 2200-EXIT
+033300         PERFORM 2300-WRITE-CLASS-RPT THRU 2300-EXIT
+033400         PERFORM 2400-WRITE-AUDIT-RECORD THRU 2400-EXIT
+033500         ADD 1 TO WS-RECORDS-CLASSIFIED
+033600         PERFORM 2500-CHECKPOINT THRU 2500-EXIT
+033700     END-IF.
+033800 2000-EXIT.
+033900     EXIT.
+034000 
+034100 2100-READ-THRESH-IN.
+034200     READ THRESH-IN
+034300         AT END
+034400             SET THRESH-IN-EOF TO TRUE
+034450         NOT AT END
+034460             ADD 1 TO WS-RECORDS-READ
+034500     END-READ.
+034600 2100-EXIT.
+034700     EXIT.
+034800 
+034900 2200-CLASSIFY-RECORD.
+034950     IF TI-X-VALUE NOT NUMERIC
+034960         MOVE "X VALUE IS NOT NUMERIC" TO WS-CLASS-TEXT
+034970         SET WS-BRANCH-INVALID TO TRUE
+034980     ELSE
+035000         IF TI-X-VALUE = TC-LOW-THRESHOLD
+035100             MOVE "X IS EQUAL TO LOW THRESHOLD"
+035150                 TO WS-CLASS-TEXT
+035200             SET WS-BRANCH-EQUAL TO TRUE
+035300             ADD 1 TO WS-BUCKET-EQUAL-CNT
+035400         ELSE
+035500             IF TI-X-VALUE < TC-HIGH-THRESHOLD
+035600                 MOVE "X IS LESS THAN HIGH THRESHOLD"
+035650                     TO WS-CLASS-TEXT
+035700                 SET WS-BRANCH-LOW TO TRUE
+035800                 ADD 1 TO WS-BUCKET-LOW-CNT
+035900             ELSE
+036000                 MOVE "X IS HIGH THRESHOLD OR GREATER"
+036100                     TO WS-CLASS-TEXT
+036200                 SET WS-BRANCH-HIGH TO TRUE
+036300                 ADD 1 TO WS-BUCKET-HIGH-CNT
+036350             END-IF
+036360         END-IF
+036400     END-IF.
+036600 2200-EXIT.
+036700     EXIT.
+036800 
+036900 2300-WRITE-CLASS-RPT.
+037000     MOVE TI-RECORD-KEY TO WS-D-RECORD-KEY.
+037100     MOVE TI-X-VALUE    TO WS-D-X-VALUE.
+037200     MOVE WS-CLASS-TEXT TO WS-D-CLASS-TEXT.
+037300     WRITE CLASS-RPT-RECORD FROM WS-CLASS-RPT-DETAIL.
+037400 2300-EXIT.
+037500     EXIT.
+037600 
+037700 2400-WRITE-AUDIT-RECORD.
+037800     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+037900     ACCEPT WS-CURRENT-TIME FROM TIME.
+038000     MOVE TI-RECORD-KEY   TO AU-RECORD-KEY.
+038100     MOVE TI-X-VALUE      TO AU-X-VALUE.
+038200     MOVE WS-BRANCH-CODE  TO AU-BRANCH-CODE.
+038300     MOVE WS-CURRENT-DATE TO AU-TIMESTAMP-DATE.
+038400     MOVE WS-CURRENT-TIME TO AU-TIMESTAMP-TIME.
+038500     WRITE AUDIT-RECORD FROM WS-AUDIT-DETAIL.
+038600 2400-EXIT.
+038700     EXIT.
+038800 
+038900*-----------------------------------------------------------------
+039000* 2500-CHECKPOINT -- COMMIT PROGRESS EVERY N RECORDS
+039100*-----------------------------------------------------------------
+039200 2500-CHECKPOINT.
+039300     DIVIDE WS-RECORDS-CLASSIFIED BY WS-CHECKPOINT-INTERVAL
+039400         GIVING WS-CKPT-QUOTIENT
+039500         REMAINDER WS-CKPT-REMAINDER.
+039550     ADD WS-RESTART-SKIP-COUNT WS-RECORDS-CLASSIFIED
+039560         GIVING WS-ABSOLUTE-COUNT.
+039600     IF WS-CKPT-REMAINDER = ZERO
+039700         MOVE TI-RECORD-KEY       TO CK-LAST-KEY-PROCESSED
+039800         MOVE WS-ABSOLUTE-COUNT   TO CK-RECORD-COUNT
+039900         WRITE CHKPT-RECORD FROM WS-CHKPT-DETAIL
+040000     END-IF.
+040100 2500-EXIT.
+040200     EXIT.
+040300 
+040400*-----------------------------------------------------------------
+040500* 9000-TERMINATE -- CLOSE FILES AND WRITE THE RECONCILIATION
+040600* REPORT COMPARING BUCKET COUNTS TO RECORDS CLASSIFIED
+040700*-----------------------------------------------------------------
+040800 9000-TERMINATE.
+040900     PERFORM 9100-WRITE-RECON-RPT THRU 9100-EXIT.
+041000     CLOSE THRESH-IN CLASS-RPT AUDIT-OUT CHKPT-OUT RECON-RPT.
+041100 9000-EXIT.
+041200     EXIT.
+041300 
+041400 9100-WRITE-RECON-RPT.
+041500     ADD WS-BUCKET-EQUAL-CNT WS-BUCKET-LOW-CNT WS-BUCKET-HIGH-CNT
+041600         GIVING WS-BUCKET-TOTAL-CNT.
+041650     ADD WS-RECORDS-SKIPPED WS-RECORDS-READ
+041660         GIVING WS-TOTAL-PHYSICAL-READS.
+041700     SUBTRACT WS-BUCKET-TOTAL-CNT FROM WS-RECORDS-READ
+041800         GIVING WS-VARIANCE-CNT.
+041900     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-HEADING-1.
+041950     MOVE "RECORDS SKIPPED (PRIOR RESTART)"   TO WS-RD-LABEL.
+041960     MOVE WS-RECORDS-SKIPPED                  TO WS-RD-COUNT.
+041970     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+041980     MOVE "RECORDS READ THIS RUN"             TO WS-RD-LABEL.
+041990     MOVE WS-RECORDS-READ                     TO WS-RD-COUNT.
+041995     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+042000     MOVE "TOTAL PHYSICAL READS FROM THRESH-IN" TO WS-RD-LABEL.
+042100     MOVE WS-TOTAL-PHYSICAL-READS              TO WS-RD-COUNT.
+042200     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+042300     MOVE "EQUAL-TO-LOW BUCKET COUNT"     TO WS-RD-LABEL.
+042400     MOVE WS-BUCKET-EQUAL-CNT             TO WS-RD-COUNT.
+042500     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+042600     MOVE "BELOW-HIGH BUCKET COUNT"       TO WS-RD-LABEL.
+042700     MOVE WS-BUCKET-LOW-CNT               TO WS-RD-COUNT.
+042800     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+042900     MOVE "HIGH-OR-GREATER BUCKET COUNT"  TO WS-RD-LABEL.
+043000     MOVE WS-BUCKET-HIGH-CNT              TO WS-RD-COUNT.
+043100     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+043200     MOVE "TOTAL OF ALL BUCKETS"          TO WS-RD-LABEL.
+043300     MOVE WS-BUCKET-TOTAL-CNT             TO WS-RD-COUNT.
+043400     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+043500     MOVE "VARIANCE (RUN READS LESS BUCKETED)" TO WS-RD-LABEL.
+043600     MOVE WS-VARIANCE-CNT                 TO WS-RD-COUNT.
+043700     WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL.
+043800     IF WS-VARIANCE-CNT NOT = ZERO
+043900         MOVE "** RECORDS DROPPED -- INVESTIGATE **"
+044000             TO WS-RD-LABEL
+044100         MOVE ZERO TO WS-RD-COUNT
+044200         WRITE RECON-RPT-RECORD FROM WS-RECON-RPT-DETAIL
+044300     END-IF.
+044400 9100-EXIT.
+044500     EXIT.
