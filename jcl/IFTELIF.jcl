@@ -0,0 +1,53 @@
+//IFTELIF  JOB  (ACCTG),'DP DEPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* IFTELIF -- NIGHTLY BATCH STEP TO RUN IFTHENELSEIF            *
+//*                                                               *
+//* THIS IS A FRESH-RUN JOB -- CHKPTIN IS DUMMY SO EVERY NIGHTLY  *
+//* EXECUTION CLASSIFIES THE FULL THRESH-IN FILE FROM RECORD ONE. *
+//* IF STEP010 ABENDS, DO NOT RERUN THIS MEMBER -- RESUBMIT       *
+//* IFTELIFR (THE RESTART OVERRIDE) SO THE RERUN PICKS UP FROM    *
+//* THE LAST CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.   *
+//*                                                               *
+//* MM/DD/YY  INIT  DESCRIPTION                                  *
+//* --------  ----  --------------------------------------------*
+//* 08/09/26  DLM   ORIGINAL JOB -- SCHEDULED AS A STEP IN THE   *
+//*                 NIGHTLY BATCH WINDOW.                        *
+//* 08/09/26  DLM   ADDED THE MISSING RECONRPT DD. CHKPTIN IS    *
+//*                 NOW DUMMY HERE SO A NORMAL NIGHTLY RUN NO    *
+//*                 LONGER TREATS THE PRIOR NIGHT'S FINAL        *
+//*                 CHECKPOINT AS A RESTART OF TONIGHT'S FILE --  *
+//*                 SEE IFTELIFR FOR THE GENUINE RESTART CASE.   *
+//*                 CHKPTOUT NOW CATALOGS ON ABEND TOO, SINCE A   *
+//*                 CHECKPOINT THAT DISAPPEARS ON ABEND IS NO     *
+//*                 USE TO A RESTART STEP.                        *
+//* 08/09/26  DLM   CLASSRPT, AUDITOUT, AND RECONRPT NOW CATALOG   *
+//*                 ON ABEND TOO -- IFTELIFR REOPENS THESE SAME    *
+//*                 GENERATIONS DISP=MOD, WHICH REQUIRES THEM TO   *
+//*                 STILL EXIST AFTER AN ABENDED STEP010.          *
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IFTELIF
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//THRSHIN  DD   DISP=SHR,DSN=PROD.IFTELIF.THRSHIN
+//THRSHCTL DD   DISP=SHR,DSN=PROD.IFTELIF.THRSHCTL
+//CLASSRPT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.IFTELIF.CLASSRPT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//AUDITOUT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.IFTELIF.AUDITOUT(+1),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTOUT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.IFTELIF.CHKPTOUT(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTIN  DD   DUMMY
+//RECONRPT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.IFTELIF.RECONRPT(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
