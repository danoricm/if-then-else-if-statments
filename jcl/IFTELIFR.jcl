@@ -0,0 +1,44 @@
+//IFTELIFR JOB  (ACCTG),'DP DEPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* IFTELIFR -- RESTART OVERRIDE FOR IFTELIF STEP010             *
+//*                                                               *
+//* SUBMIT THIS MEMBER ONLY AFTER STEP010 OF IFTELIF HAS ABENDED  *
+//* PARTWAY THROUGH TONIGHT'S THRESH-IN. UNLIKE IFTELIF, CHKPTIN  *
+//* HERE POINTS AT THE MOST RECENT CHKPTOUT GENERATION -- THE     *
+//* ABENDED RUN'S OWN LAST CHECKPOINT -- SO THE PROGRAM SKIPS THE *
+//* RECORDS ALREADY COMMITTED AND RESUMES FROM THERE. CLASSRPT,   *
+//* AUDITOUT, AND RECONRPT POINT AT THE SAME (+1) GENERATION THE  *
+//* ABENDED RUN CREATED, OPENED MOD SO THE RESTARTED RUN APPENDS  *
+//* RATHER THAN OVERWRITING WHAT WAS ALREADY WRITTEN AND           *
+//* CATALOGUED. CHKPTOUT IS DIFFERENT -- IT MUST NOT NAME THE      *
+//* SAME GENERATION CHKPTIN IS READING FROM, SO IT CATALOGS A NEW  *
+//* (+1) GENERATION OF ITS OWN FOR THIS RESTARTED RUN'S            *
+//* CHECKPOINTS, LEAVING THE ABENDED RUN'S (0) GENERATION -- THE   *
+//* ONE CHKPTIN IS READING -- UNTOUCHED.                          *
+//*                                                               *
+//* DO NOT USE THIS MEMBER FOR A NORMAL NIGHTLY RUN -- USE         *
+//* IFTELIF FOR THAT. RUNNING THIS AGAINST A FRESH THRESH-IN       *
+//* THAT WAS NOT THE SUBJECT OF THE ABEND WILL SKIP RECORDS THAT   *
+//* WERE NEVER CLASSIFIED.                                        *
+//*                                                               *
+//* MM/DD/YY  INIT  DESCRIPTION                                  *
+//* --------  ----  --------------------------------------------*
+//* 08/09/26  DLM   ORIGINAL RESTART OVERRIDE MEMBER.             *
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=IFTELIF
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//THRSHIN  DD   DISP=SHR,DSN=PROD.IFTELIF.THRSHIN
+//THRSHCTL DD   DISP=SHR,DSN=PROD.IFTELIF.THRSHCTL
+//CLASSRPT DD   DISP=MOD,DSN=PROD.IFTELIF.CLASSRPT(0)
+//AUDITOUT DD   DISP=MOD,DSN=PROD.IFTELIF.AUDITOUT(0)
+//CHKPTOUT DD   DISP=(NEW,CATLG,CATLG),
+//             DSN=PROD.IFTELIF.CHKPTOUT(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CHKPTIN  DD   DISP=SHR,DSN=PROD.IFTELIF.CHKPTOUT(0)
+//RECONRPT DD   DISP=MOD,DSN=PROD.IFTELIF.RECONRPT(0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
