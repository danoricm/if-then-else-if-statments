@@ -0,0 +1,23 @@
+//THRMAINT JOB  (ACCTG),'DP DEPT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* THRMAINT -- ON-DEMAND MAINTENANCE OF THE THRESH-CTL CONTROL  *
+//*             FILE. OPS SUBMITS THIS JOB WITH ONE THRMTXN      *
+//*             RECORD PER THRESHOLD CHANGE TO APPLY.            *
+//*                                                               *
+//* MM/DD/YY  INIT  DESCRIPTION                                  *
+//* --------  ----  --------------------------------------------*
+//* 08/09/26  DLM   ORIGINAL JOB.                                *
+//*-------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=THRMAINT
+//STEPLIB  DD   DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//THRMTXN  DD   DISP=SHR,DSN=PROD.IFTELIF.THRMTXN
+//THRSHCTL DD   DISP=OLD,DSN=PROD.IFTELIF.THRSHCTL
+//CHGLOG   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.IFTELIF.CHGLOG(+1),
+//             SPACE=(CYL,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//*
